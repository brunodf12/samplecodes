@@ -1,32 +1,62 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. PrimeNumberCheck.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaNumeroSaida.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-   01 WS-NUMBER PIC 9(5).
-   01 WS-I PIC 9(5).
-   01 WS-FLAG PIC X VALUE 'T'.
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Rewritten from the old standalone interactive
+      *>             PrimeNumberCheck into a range/sanity check-digit
+      *>             validator called by GerarArquivoSaida's
+      *>             FETCH-RECORDS for every NUMERO fetched from
+      *>             compras.numeros, so an obviously corrupted or
+      *>             malformed value (zero, or every digit the same)
+      *>             is caught before it reaches SAIDA-FILE.
+      *>             compras.numeros carries no real check-digit of
+      *>             its own, so this validates range plus an
+      *>             all-digits-repeated sanity pattern - the
+      *>             all-same-digit test reuses the old prime check's
+      *>             digit-by-digit PERFORM VARYING structure.
+      *> 2026-08-08  Now also returns a short rejection reason so the
+      *>             caller can report why a numero failed instead of
+      *>             just that it did.
 
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number: " WITH NO ADVANCING.
-    ACCEPT WS-NUMBER.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-NUMERO        PIC 9(10).
+       01  WS-FIRST-DIGIT        PIC 9.
+       01  WS-DIGIT              PIC 9.
+       01  WS-ALL-SAME-FLAG      PIC X     VALUE 'Y'.
+       01  WS-I                  PIC 9(2).
 
-    IF WS-NUMBER <= 1
-       DISPLAY "The number is not prime."
-       STOP RUN
-    END-IF.
+       LINKAGE SECTION.
+       01  LK-NUMERO             PIC 9(10).
+       01  LK-NUMERO-VALIDO      PIC X.
+       01  LK-MOTIVO             PIC X(40).
 
-    PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I >= WS-NUMBER
-       IF WS-NUMBER MOD WS-I = 0
-          MOVE 'F' TO WS-FLAG
-          EXIT PERFORM
-       END-IF
-    END-PERFORM.
+       PROCEDURE DIVISION USING LK-NUMERO LK-NUMERO-VALIDO LK-MOTIVO.
+       MAIN-LOGIC.
+           MOVE 'Y' TO LK-NUMERO-VALIDO
+           MOVE SPACE TO LK-MOTIVO
+           IF LK-NUMERO = 0
+               MOVE 'N' TO LK-NUMERO-VALIDO
+               MOVE 'NUMERO ZERO' TO LK-MOTIVO
+           ELSE
+               PERFORM CHECK-REPEATED-DIGITS
+               IF WS-ALL-SAME-FLAG = 'Y'
+                   MOVE 'N' TO LK-NUMERO-VALIDO
+                   MOVE 'TODOS OS DIGITOS IGUAIS' TO LK-MOTIVO
+               END-IF
+           END-IF
+           GOBACK.
 
-    IF WS-FLAG = 'T'
-       DISPLAY "The number is prime."
-    ELSE
-       DISPLAY "The number is not prime."
-    END-IF.
-
-    STOP RUN.
+       CHECK-REPEATED-DIGITS.
+           MOVE LK-NUMERO TO WS-WORK-NUMERO
+           MOVE 'Y' TO WS-ALL-SAME-FLAG
+           DIVIDE WS-WORK-NUMERO BY 10 GIVING WS-WORK-NUMERO
+               REMAINDER WS-FIRST-DIGIT
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 9
+               DIVIDE WS-WORK-NUMERO BY 10 GIVING WS-WORK-NUMERO
+                   REMAINDER WS-DIGIT
+               IF WS-DIGIT NOT = WS-FIRST-DIGIT
+                   MOVE 'N' TO WS-ALL-SAME-FLAG
+               END-IF
+           END-PERFORM.
