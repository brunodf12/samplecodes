@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                CarregaHistoricoSaida.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  First version. Reads the header/detail/trailer
+      *>             records produced by GerarArquivoSaida back in
+      *>             from saida.txt and inserts the detail rows into
+      *>             the NUMEROS_HIST audit table, keyed by the run
+      *>             date carried on the header record, so we can
+      *>             reconstruct an extract if saida.txt is lost or
+      *>             overwritten downstream.
+      *> 2026-08-08  Switched to the shared SAIDAREC copybook for the
+      *>             header/detail/trailer layout instead of a local
+      *>             redefinition, so this program stays in step with
+      *>             GerarArquivoSaida.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE               PIC S9(9) COMP.
+       01  EOF                   PIC X     VALUE 'N'.
+       01  DB-CONNECTION         PIC X(20) VALUE 'compras'.
+       01  WS-SAIDA-STATUS       PIC X(2).
+
+       01  WS-RUN-DATE           PIC X(8)  VALUE SPACE.
+       01  WS-SOURCE-TABLE       PIC X(30) VALUE SPACE.
+       01  WS-ROWS-READ          PIC 9(10) VALUE 0.
+       01  WS-ROWS-LOADED        PIC 9(10) VALUE 0.
+       01  WS-TRAILER-COUNT      PIC 9(10) VALUE 0.
+       01  WS-TRAILER-SUM        PIC 9(15) VALUE 0.
+       01  WS-LOADED-SUM         PIC 9(15) VALUE 0.
+       01  WS-ROWS-SINCE-COMMIT  PIC 9(5)  VALUE 0.
+       01  WS-COMMIT-INTERVAL    PIC 9(5)  VALUE 500.
+
+       COPY SAIDAREC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CONNECT-DB
+           PERFORM LOAD-FILE
+           PERFORM REPORT-RECONCILIATION
+           PERFORM DISCONNECT-DB
+           STOP RUN.
+
+       CONNECT-DB.
+           EXEC SQL
+               CONNECT TO :DB-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao conectar, SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+       LOAD-FILE.
+           OPEN INPUT SAIDA-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ SAIDA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-ROWS-READ
+                       PERFORM PROCESS-SAIDA-RECORD
+               END-READ
+           END-PERFORM
+           PERFORM COMMIT-PROGRESS
+           CLOSE SAIDA-FILE.
+
+       PROCESS-SAIDA-RECORD.
+           MOVE SAIDA-RECORD TO WS-SAIDA-DETAIL
+           EVALUATE WS-SD-TYPE
+               WHEN 'H'
+                   MOVE SAIDA-RECORD TO WS-SAIDA-HEADER
+                   MOVE WS-SH-RUN-DATE TO WS-RUN-DATE
+                   MOVE WS-SH-SOURCE-TABLE TO WS-SOURCE-TABLE
+               WHEN 'D'
+                   PERFORM INSERT-HIST-ROW
+               WHEN 'T'
+                   MOVE SAIDA-RECORD TO WS-SAIDA-TRAILER
+                   MOVE WS-ST-ROW-COUNT TO WS-TRAILER-COUNT
+                   MOVE WS-ST-CONTROL-SUM TO WS-TRAILER-SUM
+               WHEN OTHER
+                   DISPLAY 'Registro de saida.txt com tipo invalido'
+           END-EVALUATE.
+
+       INSERT-HIST-ROW.
+           EXEC SQL
+               INSERT INTO NUMEROS_HIST (numero, run_date)
+               VALUES (:WS-SD-NUMERO, :WS-RUN-DATE)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao inserir no historico, SQLCODE: '
+                       SQLCODE
+           ELSE
+               ADD 1 TO WS-ROWS-LOADED
+               ADD WS-SD-NUMERO TO WS-LOADED-SUM
+               ADD 1 TO WS-ROWS-SINCE-COMMIT
+               IF WS-ROWS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                   PERFORM COMMIT-PROGRESS
+               END-IF
+           END-IF.
+
+       COMMIT-PROGRESS.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE 0 TO WS-ROWS-SINCE-COMMIT.
+
+       REPORT-RECONCILIATION.
+           DISPLAY 'Recarga do historico - run date: ' WS-RUN-DATE
+           DISPLAY 'Linhas carregadas: ' WS-ROWS-LOADED
+           IF WS-ROWS-LOADED NOT = WS-TRAILER-COUNT
+               DISPLAY '*** Divergencia de contagem. Trailer: '
+                       WS-TRAILER-COUNT ' Carregado: ' WS-ROWS-LOADED
+           END-IF
+           IF WS-LOADED-SUM NOT = WS-TRAILER-SUM
+               DISPLAY '*** Divergencia de soma de controle. Trailer: '
+                       WS-TRAILER-SUM ' Carregado: ' WS-LOADED-SUM
+           END-IF.
+
+       DISCONNECT-DB.
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
