@@ -0,0 +1,124 @@
+//GERSAIDA JOB (ACCTNO),'GERAR ARQUIVO SAIDA',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Modification history
+//* 2026-08-08  Scheduling JCL for GerarArquivoSaida (BARC001).
+//*             One step runs the extract, a second checks its
+//*             condition code so a bad run is flagged instead of
+//*             letting downstream steps pick up a short file.
+//* 2026-08-09  Chained the control-total utility (BARC012) and the
+//*             reconciliation check (BARC007) onto the extract as
+//*             one job stream. Both steps are conditioned on
+//*             STEP010's return code so a failed or short extract
+//*             is never handed to the later checks; a mismatch
+//*             found by the reconciliation step (STEP040) flags the
+//*             same way a failed extract does.
+//* 2026-08-09  Added REJLOG and RUNHIST DDs for the reject file and
+//*             run-history log STEP010 now writes, and GERSAIDA_OUTDIR
+//*             so the dated retention copy of saida.txt lands in its
+//*             own directory. The dated copy's file name changes every
+//*             run (saida_YYYYMMDD.txt), so it cannot be pre-declared
+//*             by its own DD the way SAIDA/CKPT/ERRLOG/LASTRUN are -
+//*             GERSAIDA_OUTDIR just tells BARC001 which directory to
+//*             build that name in.
+//* 2026-08-09  Dropped OTRUNC from the SAIDA DD. OTRUNC truncates the
+//*             file at open() time regardless of the COBOL OPEN mode,
+//*             so a GERSAIDA_RESTART=Y run opening SAIDA-FILE EXTEND
+//*             was having its prior header/detail rows wiped out from
+//*             under it before a single record was appended. Leaving
+//*             truncation to the program's own OPEN OUTPUT/OPEN EXTEND
+//*             matches how CKPT/LASTRUN are already set up below.
+//* 2026-08-09  Added a RUNHIST DD to STEP040 (BARC007). The
+//*             reconciliation step now reads the extract's own
+//*             run-history entry to know whether the run was
+//*             incremental and how many rows it rejected, instead of
+//*             comparing an unfiltered table count against a filtered
+//*             output file and flagging a false divergence.
+//* 2026-08-09  Replaced the SAIDA/CKPT/ERRLOG/LASTRUN/REJLOG/RUNHIST
+//*             PATH= DDs with STDENV entries. This runtime's
+//*             assign-clause/filename-mapping resolves an
+//*             ASSIGN TO "literal" file against an environment
+//*             variable named after the literal itself (period
+//*             translated to underscore, optionally prefixed
+//*             DD_/dd_) - never against the JCL DD name - so a DD
+//*             named SAIDA can never match an ASSIGN TO 'saida.txt'
+//*             no matter what PATH= it carries. Every PATH= DD below
+//*             was silently ignored and all six files were actually
+//*             landing relative to the step's own working directory.
+//*             STEP030/STEP040 now carry the same STDENV entries for
+//*             the files they also open (SAIDA, and RUNHIST for
+//*             STEP040), so every step agrees on the same location.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=BARC001
+//STEPLIB  DD   DSN=PROD.COMPRAS.LOADLIB,DISP=SHR
+//STDENV   DD   *
+GERSAIDA_CONN=compras
+GERSAIDA_MODE=INCR
+GERSAIDA_RESTART=
+GERSAIDA_DRYRUN=N
+GERSAIDA_OUTDIR=/u/batch/compras/retain/
+saida_txt=/u/batch/compras/saida.txt
+checkpoint_dat=/u/batch/compras/checkpoint.dat
+gerarquivosaida_err=/u/batch/compras/gerarquivosaida.err
+lastrun_dat=/u/batch/compras/lastrun.dat
+gerarquivosaida_rej=/u/batch/compras/gerarquivosaida.rej
+gerarquivosaida_hist=/u/batch/compras/gerarquivosaida.hist
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* STEP010 sets a non-zero return code if the extract aborts
+//* (connection failure, invalid header date, and similar fatal
+//* conditions are all logged to ERRLOG before the program stops).
+//* STEP020 only runs when STEP010 failed, so operations gets a
+//* flagged, readable message instead of having to dig for the
+//* condition code in a hex dump.
+//*
+//STEP020  IF (STEP010.RC > 0) THEN
+//NOTIFY   EXEC PGM=IEBGENER
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+GERSAIDA FALHOU - VERIFICAR GERARQUIVOSAIDA.ERR - RC DO STEP010
+/*
+//SYSUT2   DD   SYSOUT=*
+//         ENDIF
+//*
+//* STEP030/STEP040 only run when the extract succeeded; a failed
+//* or short STEP010 must never feed the control-total check or the
+//* reconciliation step a partial file.
+//*
+//STEP030  IF (STEP010.RC = 0) THEN
+//CTOTAL   EXEC PGM=BARC012
+//STEPLIB  DD   DSN=PROD.COMPRAS.LOADLIB,DISP=SHR
+//STDENV   DD   *
+saida_txt=/u/batch/compras/saida.txt
+/*
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//STEP040  IF (STEP010.RC = 0) THEN
+//RECON    EXEC PGM=BARC007
+//STEPLIB  DD   DSN=PROD.COMPRAS.LOADLIB,DISP=SHR
+//STDENV   DD   *
+saida_txt=/u/batch/compras/saida.txt
+gerarquivosaida_hist=/u/batch/compras/gerarquivosaida.hist
+/*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//         ENDIF
+//*
+//* ReconciliaExtracao (BARC007) sets RETURN-CODE 1 when the table
+//* count, trailer count or detail count disagree, or a duplicate
+//* NUMERO-SAIDA turns up - flag that the same way a failed extract
+//* is flagged, instead of letting a silent mismatch go to hand-off.
+//*
+//STEP050  IF (STEP040.RC > 0) THEN
+//NOTIFY2  EXEC PGM=IEBGENER
+//SYSIN    DD   DUMMY
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   *
+GERSAIDA RECONCILIACAO DIVERGENTE - VERIFICAR SYSOUT DO STEP040
+/*
+//SYSUT2   DD   SYSOUT=*
+//         ENDIF
