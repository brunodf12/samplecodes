@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                RelatorioSaida.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  First version. Reads saida.txt after a
+      *>             GerarArquivoSaida run and prints record count,
+      *>             min/max NUMERO-SAIDA and a duplicate-value
+      *>             count, so obviously bad extracts are caught
+      *>             before they leave the shop.
+      *> 2026-08-08  Switched to the shared SAIDAREC copybook for the
+      *>             detail layout instead of a local redefinition, so
+      *>             this program stays in step with GerarArquivoSaida.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'relatoriosaida.wrk'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-NUMERO           PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  EOF                   PIC X     VALUE 'N'.
+       01  WS-SORT-EOF           PIC X     VALUE 'N'.
+       01  WS-SAIDA-STATUS       PIC X(2).
+
+       COPY SAIDAREC.
+
+       01  WS-RECORD-COUNT       PIC 9(10) VALUE 0.
+       01  WS-DUP-COUNT          PIC 9(10) VALUE 0.
+       01  WS-MIN-NUMERO         PIC 9(10) VALUE 0.
+       01  WS-MAX-NUMERO         PIC 9(10) VALUE 0.
+       01  WS-PREV-NUMERO        PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-NUMERO
+               INPUT PROCEDURE IS SELECT-DETAIL-ROWS
+               OUTPUT PROCEDURE IS SUMMARIZE-ROWS
+           PERFORM PRINT-SUMMARY
+           STOP RUN.
+
+       SELECT-DETAIL-ROWS.
+           OPEN INPUT SAIDA-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ SAIDA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM RELEASE-IF-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE SAIDA-FILE.
+
+       RELEASE-IF-DETAIL.
+           MOVE SAIDA-RECORD TO WS-SAIDA-DETAIL
+           IF WS-SD-TYPE = 'D'
+               MOVE WS-SD-NUMERO TO SORT-NUMERO
+               RELEASE SORT-RECORD
+           END-IF.
+
+       SUMMARIZE-ROWS.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM EVALUATE-SORTED-ROW
+               END-RETURN
+           END-PERFORM.
+
+       EVALUATE-SORTED-ROW.
+           ADD 1 TO WS-RECORD-COUNT
+           IF WS-RECORD-COUNT = 1
+               MOVE SORT-NUMERO TO WS-MIN-NUMERO
+               MOVE SORT-NUMERO TO WS-MAX-NUMERO
+           ELSE
+               IF SORT-NUMERO < WS-MIN-NUMERO
+                   MOVE SORT-NUMERO TO WS-MIN-NUMERO
+               END-IF
+               IF SORT-NUMERO > WS-MAX-NUMERO
+                   MOVE SORT-NUMERO TO WS-MAX-NUMERO
+               END-IF
+               IF SORT-NUMERO = WS-PREV-NUMERO
+                   ADD 1 TO WS-DUP-COUNT
+               END-IF
+           END-IF
+           MOVE SORT-NUMERO TO WS-PREV-NUMERO.
+
+       PRINT-SUMMARY.
+           DISPLAY '========================================'
+           DISPLAY 'Resumo de conteudo - saida.txt'
+           DISPLAY 'Total de registros detalhe : ' WS-RECORD-COUNT
+           DISPLAY 'Menor NUMERO-SAIDA          : ' WS-MIN-NUMERO
+           DISPLAY 'Maior NUMERO-SAIDA          : ' WS-MAX-NUMERO
+           DISPLAY 'Valores duplicados          : ' WS-DUP-COUNT
+           DISPLAY '========================================'.
