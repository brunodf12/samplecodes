@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                ReconciliaExtracao.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  First version. Runs a SELECT COUNT(*) against
+      *>             compras.numeros alongside a pass over saida.txt
+      *>             and flags a row-count mismatch or duplicate
+      *>             NUMERO-SAIDA values, so a silent partial
+      *>             extract doesn't go unnoticed.
+      *> 2026-08-08  Switched to the shared SAIDAREC copybook for the
+      *>             detail/trailer layout instead of a local
+      *>             redefinition, so this program stays in step with
+      *>             GerarArquivoSaida.
+      *> 2026-08-09  COUNT-TABLE-ROWS now reads GerarArquivoSaida's
+      *>             last run-history entry and, for an incremental
+      *>             run, filters the count by the same watermark the
+      *>             extract used; the comparison in
+      *>             REPORT-RECONCILIATION now also adds back the
+      *>             run's rejected-row count before comparing table
+      *>             count to file detail count. Without this, an
+      *>             incremental run or a run with even one rejected
+      *>             numero always reported a false divergence.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'reconciliaextracao.wrk'.
+
+           SELECT RUNHIST-FILE ASSIGN TO 'gerarquivosaida.hist'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-NUMERO           PIC 9(10).
+
+       FD  RUNHIST-FILE.
+       01  RUNHIST-RECORD.
+           05  RH-START-TS         PIC X(26).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-END-TS            PIC X(26).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-ROWS-WRITTEN      PIC 9(10).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-ROWS-REJECTED     PIC 9(10).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-SQLCODE           PIC -(9).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-RETURN-CODE       PIC -(4).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-EXTRACT-MODE      PIC X(4).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-WATERMARK-USED    PIC X(26).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE               PIC S9(9) COMP.
+       01  EOF                   PIC X     VALUE 'N'.
+       01  WS-SORT-EOF           PIC X     VALUE 'N'.
+       01  DB-CONNECTION         PIC X(20) VALUE 'compras'.
+       01  WS-SAIDA-STATUS       PIC X(2).
+
+       COPY SAIDAREC.
+
+       01  WS-TABLE-COUNT        PIC 9(10) VALUE 0.
+       01  WS-FILE-DETAIL-COUNT  PIC 9(10) VALUE 0.
+       01  WS-TRAILER-COUNT      PIC 9(10) VALUE 0.
+       01  WS-DUP-COUNT          PIC 9(10) VALUE 0.
+       01  WS-PREV-NUMERO        PIC 9(10) VALUE 0.
+       01  WS-FIRST-ROW-SWITCH   PIC X     VALUE 'Y'.
+       01  WS-MISMATCH-SWITCH    PIC X     VALUE 'N'.
+       01  WS-RUNHIST-STATUS     PIC X(2).
+       01  WS-LAST-EXTRACT-MODE  PIC X(4)  VALUE 'FULL'.
+       01  WS-LAST-WATERMARK     PIC X(26) VALUE
+               '0001-01-01-00.00.00.000000'.
+       01  WS-LAST-ROWS-REJECTED PIC 9(10) VALUE 0.
+       01  WS-FILE-PLUS-REJECTS  PIC 9(10) VALUE 0.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-LAST-RUN-HISTORY
+           PERFORM CONNECT-DB
+           PERFORM COUNT-TABLE-ROWS
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-NUMERO
+               INPUT PROCEDURE IS SELECT-DETAIL-ROWS
+               OUTPUT PROCEDURE IS SUMMARIZE-ROWS
+           PERFORM DISCONNECT-DB
+           PERFORM REPORT-RECONCILIATION
+           IF WS-MISMATCH-SWITCH = 'Y'
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       READ-LAST-RUN-HISTORY.
+           OPEN INPUT RUNHIST-FILE
+           IF WS-RUNHIST-STATUS = '00'
+               PERFORM UNTIL EOF = 'Y'
+                   READ RUNHIST-FILE
+                       AT END
+                           MOVE 'Y' TO EOF
+                       NOT AT END
+                           MOVE RH-EXTRACT-MODE TO WS-LAST-EXTRACT-MODE
+                           MOVE RH-WATERMARK-USED TO WS-LAST-WATERMARK
+                           MOVE RH-ROWS-REJECTED TO
+                               WS-LAST-ROWS-REJECTED
+                   END-READ
+               END-PERFORM
+               CLOSE RUNHIST-FILE
+               MOVE 'N' TO EOF
+           END-IF.
+
+       CONNECT-DB.
+           EXEC SQL
+               CONNECT TO :DB-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao conectar, SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+       COUNT-TABLE-ROWS.
+           IF WS-LAST-EXTRACT-MODE = 'INCR'
+               EXEC SQL
+                   SELECT COUNT(*) INTO :WS-TABLE-COUNT
+                   FROM numeros
+                   WHERE dt_atualizacao > :WS-LAST-WATERMARK
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   SELECT COUNT(*) INTO :WS-TABLE-COUNT
+                   FROM numeros
+               END-EXEC
+           END-IF
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao contar numeros, SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+       SELECT-DETAIL-ROWS.
+           OPEN INPUT SAIDA-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ SAIDA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM RELEASE-IF-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE SAIDA-FILE.
+
+       RELEASE-IF-DETAIL.
+           MOVE SAIDA-RECORD TO WS-SAIDA-DETAIL
+           EVALUATE WS-SD-TYPE
+               WHEN 'D'
+                   MOVE WS-SD-NUMERO TO SORT-NUMERO
+                   RELEASE SORT-RECORD
+               WHEN 'T'
+                   MOVE SAIDA-RECORD TO WS-SAIDA-TRAILER
+                   MOVE WS-ST-ROW-COUNT TO WS-TRAILER-COUNT
+           END-EVALUATE.
+
+       SUMMARIZE-ROWS.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM EVALUATE-SORTED-ROW
+               END-RETURN
+           END-PERFORM.
+
+       EVALUATE-SORTED-ROW.
+           ADD 1 TO WS-FILE-DETAIL-COUNT
+           IF WS-FIRST-ROW-SWITCH = 'N'
+               IF SORT-NUMERO = WS-PREV-NUMERO
+                   ADD 1 TO WS-DUP-COUNT
+               END-IF
+           END-IF
+           MOVE 'N' TO WS-FIRST-ROW-SWITCH
+           MOVE SORT-NUMERO TO WS-PREV-NUMERO.
+
+       REPORT-RECONCILIATION.
+           COMPUTE WS-FILE-PLUS-REJECTS =
+               WS-FILE-DETAIL-COUNT + WS-LAST-ROWS-REJECTED
+           DISPLAY '========================================'
+           DISPLAY 'Reconciliacao da extracao'
+           DISPLAY 'Modo/marca de agua do run   : '
+                   WS-LAST-EXTRACT-MODE ' ' WS-LAST-WATERMARK
+           DISPLAY 'Linhas em compras.numeros   : ' WS-TABLE-COUNT
+           DISPLAY 'Linhas detalhe em saida.txt : '
+                   WS-FILE-DETAIL-COUNT
+           DISPLAY 'Linhas rejeitadas no run    : '
+                   WS-LAST-ROWS-REJECTED
+           DISPLAY 'Detalhe + rejeitadas        : '
+                   WS-FILE-PLUS-REJECTS
+           DISPLAY 'Contagem no trailer         : '
+                   WS-TRAILER-COUNT
+           DISPLAY 'Valores duplicados          : ' WS-DUP-COUNT
+           IF WS-TABLE-COUNT NOT = WS-FILE-PLUS-REJECTS
+               MOVE 'Y' TO WS-MISMATCH-SWITCH
+               DISPLAY '*** Divergencia: tabela x arquivo'
+           END-IF
+           IF WS-TRAILER-COUNT NOT = WS-FILE-DETAIL-COUNT
+               MOVE 'Y' TO WS-MISMATCH-SWITCH
+               DISPLAY '*** Divergencia: trailer x detalhe'
+           END-IF
+           IF WS-DUP-COUNT NOT = 0
+               MOVE 'Y' TO WS-MISMATCH-SWITCH
+               DISPLAY '*** NUMERO-SAIDA duplicado no arquivo'
+           END-IF
+           DISPLAY '========================================'.
+
+       DISCONNECT-DB.
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
