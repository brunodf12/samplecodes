@@ -0,0 +1,37 @@
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Pulled SAIDA-RECORD's detail/header/trailer
+      *>             layout out of GerarArquivoSaida into a shared
+      *>             copybook so every program that reads or writes
+      *>             saida.txt (the extract itself, the history
+      *>             reload, the summary report, the reconciliation
+      *>             check) agrees on one layout. Added an extraction
+      *>             date/time and a source-run identifier to every
+      *>             record type, stamped once per run, so a later
+      *>             reader can tell which run produced a given row
+      *>             without depending on file-modify time. All three
+      *>             layouts are padded to the same 80-byte width so
+      *>             they can share one FD record.
+
+       01  WS-SAIDA-DETAIL.
+           05  WS-SD-TYPE            PIC X     VALUE 'D'.
+           05  WS-SD-EXTRACT-TS      PIC X(26).
+           05  WS-SD-RUN-ID          PIC X(10).
+           05  WS-SD-NUMERO          PIC 9(10).
+           05  FILLER                PIC X(33) VALUE SPACE.
+
+       01  WS-SAIDA-HEADER.
+           05  WS-SH-TYPE            PIC X     VALUE 'H'.
+           05  WS-SH-EXTRACT-TS      PIC X(26).
+           05  WS-SH-RUN-ID          PIC X(10).
+           05  WS-SH-RUN-DATE        PIC X(8).
+           05  WS-SH-SOURCE-TABLE    PIC X(30).
+           05  FILLER                PIC X(5)  VALUE SPACE.
+
+       01  WS-SAIDA-TRAILER.
+           05  WS-ST-TYPE            PIC X     VALUE 'T'.
+           05  WS-ST-EXTRACT-TS      PIC X(26).
+           05  WS-ST-RUN-ID          PIC X(10).
+           05  WS-ST-ROW-COUNT       PIC 9(10).
+           05  WS-ST-CONTROL-SUM     PIC 9(15).
+           05  FILLER                PIC X(18) VALUE SPACE.
