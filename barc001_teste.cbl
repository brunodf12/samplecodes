@@ -1,82 +1,678 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID.                GerarArquivoSaida.
-
-
-
-
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      SOURCE-COMPUTER. IBM-370.
-      OBJECT-COMPUTER. IBM-370.
-
-      INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-          SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
-              ORGANIZATION IS LINE SEQUENTIAL.
-
-      DATA DIVISION.
-      FILE SECTION.
-      FD  SAIDA-FILE.
-      01  SAIDA-RECORD.
-          05  NUMERO-SAIDA    PIC 9(10).
-
-      WORKING-STORAGE SECTION.
-      01  SQLCODE               PIC S9(9) COMP.
-      01  WS-NUMERO             PIC 9(10).
-      01  EOF                   PIC X VALUE 'N'.
-      01  DB-CONNECTION         PIC X(20) VALUE 'compras'.
-
-      EXEC SQL INCLUDE SQLCA END-EXEC.
-
-      PROCEDURE DIVISION.
-      MAIN-PROCEDURE.
-          PERFORM CONNECT-DB
-          PERFORM FETCH-RECORDS
-          PERFORM DISCONNECT-DB
-          STOP RUN.
-
-      CONNECT-DB.
-          EXEC SQL
-              CONNECT TO :DB-CONNECTION
-          END-EXEC
-          IF SQLCODE NOT = 0
-              DISPLAY 'Erro ao conectar ao banco de dados, SQLCODE: ' SQLCODE
-              STOP RUN
-          END-IF.
-
-      FETCH-RECORDS.
-          OPEN OUTPUT SAIDA-FILE
-          EXEC SQL
-              DECLARE CURSOR1 CURSOR FOR
-              SELECT numero FROM numeros
-          END-EXEC
-          EXEC SQL
-              OPEN CURSOR1
-          END-EXEC
-          PERFORM UNTIL EOF = 'Y'
-              EXEC SQL
-                  FETCH CURSOR1 INTO :WS-NUMERO
-              END-EXEC
-              IF SQLCODE = 0
-                  MOVE WS-NUMERO TO NUMERO-SAIDA
-                  WRITE SAIDA-RECORD
-              ELSE IF SQLCODE = 100
-                  MOVE 'Y' TO EOF
-              ELSE
-                  DISPLAY 'Erro ao buscar dados, SQLCODE: ' SQLCODE
-                  PERFORM CLOSE-CURSOR
-                  STOP RUN
-              END-IF
-          END-PERFORM
-          PERFORM CLOSE-CURSOR
-          CLOSE SAIDA-FILE.
-
-      CLOSE-CURSOR.
-          EXEC SQL
-              CLOSE CURSOR1
-          END-EXEC.
-
-      DISCONNECT-DB.
-          EXEC SQL
-              DISCONNECT CURRENT
-          END-EXEC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                GerarArquivoSaida.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Checkpoint/restart support for the CURSOR1
+      *>             extract: last NUMERO-SAIDA written is recorded
+      *>             in a checkpoint file so an operator restart
+      *>             resumes instead of reprocessing the table.
+      *> 2026-08-08  CONNECT-DB and FETCH-RECORDS failures are now
+      *>             written to a persistent error log (timestamp,
+      *>             paragraph, SQLCODE, last NUMERO-SAIDA read)
+      *>             instead of just a console DISPLAY.
+      *> 2026-08-08  saida.txt now carries a leading header record
+      *>             (run date, source table) and a trailing trailer
+      *>             record (row count, control total) around the
+      *>             detail rows, so receivers can reconcile before
+      *>             loading.
+      *> 2026-08-08  DB-CONNECTION is now overridable via the
+      *>             GERSAIDA_CONN environment variable/JCL PARM, and
+      *>             a GERSAIDA_DRYRUN switch counts CURSOR1 rows
+      *>             without opening SAIDA-FILE or writing anything.
+      *> 2026-08-08  Added GERSAIDA_MODE=INCR: CURSOR1 is filtered to
+      *>             rows changed since the watermark saved in
+      *>             lastrun.dat by the previous run, instead of
+      *>             always pulling the whole numeros table.
+      *> 2026-08-08  The header record's run date is now validated
+      *>             through the shared ValidaDataFiscal routine
+      *>             (Feb-29/fiscal-year-end aware) before it is
+      *>             written, instead of being trusted blindly.
+      *> 2026-08-08  Each WS-NUMERO fetched from CURSOR1 is now
+      *>             checked by ValidaNumeroSaida before being
+      *>             written, so an obviously malformed numero is
+      *>             skipped instead of flowing into saida.txt.
+      *> 2026-08-08  SAIDA-RECORD's detail/header/trailer layout now
+      *>             comes from the shared SAIDAREC copybook (also
+      *>             used by the reload, summary and reconciliation
+      *>             programs), with an extraction date/time and a
+      *>             source-run identifier stamped once per run into
+      *>             every record written.
+      *> 2026-08-08  Rows that ValidaNumeroSaida rejects are no longer
+      *>             just counted and DISPLAYed - they are written,
+      *>             with the rejection reason, to a new reject file
+      *>             so the numero values pulled out of the extract
+      *>             can actually be reviewed and acted on.
+      *> 2026-08-08  GERSAIDA_CSV=Y now makes FETCH-RECORDS also write
+      *>             a delimited saida.csv alongside saida.txt, with
+      *>             a header line and an extraction date/time column,
+      *>             for analysts who want to open the extract
+      *>             directly in a spreadsheet.
+      *> 2026-08-08  Every run now appends a line to a run-history log
+      *>             (start/end time, rows written, rows rejected,
+      *>             final SQLCODE and return code), not just the
+      *>             runs that hit a fatal error.
+      *> 2026-08-09  FETCH-RECORDS now pulls CURSOR1 in blocks of
+      *>             WS-FETCH-ARRAY-SIZE rows at a time into a host
+      *>             array instead of one FETCH per row, cutting the
+      *>             DB2 round trips on large compras.numeros volumes.
+      *>             CURSOR1 is declared WITH ROWSET POSITIONING, as
+      *>             DB2 requires for a multi-row FETCH ... FOR n ROWS.
+      *> 2026-08-09  WRITE-RUN-HISTORY now captures SQLCODE into
+      *>             WS-FINAL-SQLCODE right after DRY-RUN-COUNT/
+      *>             FETCH-RECORDS, before DISCONNECT-DB runs - the
+      *>             DISCONNECT resets SQLCODE, so the run-history log
+      *>             was recording the disconnect's own SQLCODE
+      *>             instead of the run's actual outcome.
+      *> 2026-08-09  Every run now also writes a date-stamped copy of
+      *>             saida.txt (saida_YYYYMMDD.txt) alongside the
+      *>             current file, and purges the dated copy that has
+      *>             just aged out of WS-RETENTION-DAYS, so a prior
+      *>             run's extract is no longer lost the moment the
+      *>             next run overwrites saida.txt.
+      *> 2026-08-09  The dated copy's path can now be steered to a
+      *>             retention directory via GERSAIDA_OUTDIR (e.g. a
+      *>             USS directory mounted separately from the batch
+      *>             working directory) instead of always landing
+      *>             next to saida.txt; blank (the default) keeps the
+      *>             prior behavior.
+      *> 2026-08-09  Review fixes: CURSOR1 is now declared WITH HOLD,
+      *>             so a mid-extract COMMIT in CHECKPOINT-PROGRESS no
+      *>             longer closes it out from under the next block
+      *>             FETCH. WS-SAIDA-DATED-NAME/WS-PURGE-FILENAME are
+      *>             widened so a configured GERSAIDA_OUTDIR can't
+      *>             silently truncate the dated file name. The
+      *>             checkpoint record now also carries the rejected
+      *>             row count, restored on restart, so a restarted
+      *>             run's run-history entry reports the true total
+      *>             rejected rather than just the post-restart tail.
+      *>             WRITE-HEADER-RECORD can now validate an
+      *>             operator-supplied GERSAIDA_RUNDATE override
+      *>             through ValidaDataFiscal instead of always
+      *>             validating today's (always-valid) date. The
+      *>             run-history log now also carries the extract
+      *>             mode and the watermark used for the run, so
+      *>             ReconciliaExtracao can reconcile against a
+      *>             count that matches what an incremental run and
+      *>             the reject-file filtering actually produced.
+      *> 2026-08-09  Further review fixes: LOAD-CHECKPOINT now runs
+      *>             before the dry-run/real-run branch instead of only
+      *>             on the real-run side, so GERSAIDA_RESTART=Y with
+      *>             GERSAIDA_DRYRUN=Y previews the count from the
+      *>             checkpoint's last numero instead of from the start
+      *>             of the table. WS-RUN-END-TS is now taken from
+      *>             EXEC SQL VALUES (CURRENT TIMESTAMP), the same way
+      *>             WS-RUN-START-TS already is, instead of from
+      *>             FUNCTION CURRENT-DATE - the two were in different,
+      *>             mutually incompatible timestamp layouts, which
+      *>             broke computing run duration from RH-START-TS and
+      *>             RH-END-TS. The capture now happens in a new
+      *>             SET-RUN-END-TS paragraph, performed before
+      *>             DISCONNECT-DB so the CURRENT TIMESTAMP call still
+      *>             has a connection to run against.
+      *> 2026-08-09  Further review fixes: CONNECT-DB, FETCH-RECORDS
+      *>             and WRITE-HEADER-RECORD each stopped the run on a
+      *>             fatal error without ever setting RETURN-CODE or
+      *>             producing a run-history record, so a failed run
+      *>             looked identical to a clean one to both the JCL
+      *>             and ReconciliaExtracao. DRY-RUN-COUNT's own SQL
+      *>             error fell through to a normal-looking end of
+      *>             run the same way. All four now route through a
+      *>             new ABORT-RUN paragraph that sets RETURN-CODE,
+      *>             captures SQLCODE before SET-RUN-END-TS/
+      *>             DISCONNECT-DB can overwrite it, and still writes
+      *>             the run-history record before stopping.
+      *>             CKPT-LAST-NUMERO is now signed PIC S9(10), to
+      *>             match WS-RESTART-NUMERO - unsigned, a restart
+      *>             point of -1 (no rows processed yet) was being
+      *>             stored as 1, so a restarted run after a zero-row
+      *>             run would skip over NUMERO-SAIDA 1.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT ERROR-LOG-FILE ASSIGN TO 'gerarquivosaida.err'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
+
+           SELECT LASTRUN-FILE ASSIGN TO 'lastrun.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LASTRUN-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO 'gerarquivosaida.rej'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO 'saida.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT RUNHIST-FILE ASSIGN TO 'gerarquivosaida.hist'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUNHIST-STATUS.
+
+           SELECT SAIDA-DATED-FILE ASSIGN TO WS-SAIDA-DATED-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-DATED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-NUMERO    PIC S9(10).
+           05  CKPT-ROWS-WRITTEN   PIC 9(10).
+           05  CKPT-CONTROL-SUM    PIC 9(15).
+           05  CKPT-ROWS-REJECTED  PIC 9(10).
+
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           05  ERRLOG-TIMESTAMP    PIC X(26).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  ERRLOG-PARAGRAPH    PIC X(20).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  ERRLOG-SQLCODE      PIC -(9).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  ERRLOG-LAST-NUMERO  PIC 9(10).
+
+       FD  LASTRUN-FILE.
+       01  LASTRUN-RECORD          PIC X(26).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-NUMERO          PIC 9(10).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  REJ-MOTIVO          PIC X(40).
+           05  FILLER              PIC X     VALUE SPACE.
+           05  REJ-EXTRACT-TS      PIC X(26).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD              PIC X(80).
+
+       FD  RUNHIST-FILE.
+       01  RUNHIST-RECORD.
+           05  RH-START-TS         PIC X(26).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-END-TS            PIC X(26).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-ROWS-WRITTEN      PIC 9(10).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-ROWS-REJECTED     PIC 9(10).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-SQLCODE           PIC -(9).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-RETURN-CODE       PIC -(4).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-EXTRACT-MODE      PIC X(4).
+           05  FILLER               PIC X     VALUE SPACE.
+           05  RH-WATERMARK-USED    PIC X(26).
+
+       FD  SAIDA-DATED-FILE.
+       01  SAIDA-DATED-RECORD        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE               PIC S9(9) COMP.
+       01  WS-NUMERO             PIC 9(10).
+       01  EOF                   PIC X VALUE 'N'.
+       01  DB-CONNECTION         PIC X(20) VALUE 'compras'.
+
+       01  WS-ENV-NAME           PIC X(30).
+       01  WS-CHECKPOINT-STATUS  PIC X(2).
+       01  WS-ERRLOG-STATUS      PIC X(2).
+       01  WS-CURRENT-TIMESTAMP  PIC X(26).
+       01  WS-ERR-PARAGRAPH      PIC X(20).
+       01  WS-DRYRUN-SWITCH      PIC X     VALUE 'N'.
+       01  WS-DRYRUN-COUNT       PIC 9(10) VALUE 0.
+       01  WS-CSV-SWITCH         PIC X     VALUE 'N'.
+       01  WS-CSV-STATUS         PIC X(2).
+       01  WS-RUNHIST-STATUS     PIC X(2).
+       01  WS-RUN-END-TS         PIC X(26).
+       01  WS-EXTRACT-MODE       PIC X(4)  VALUE 'FULL'.
+       01  WS-LASTRUN-STATUS     PIC X(2).
+       01  WS-LAST-RUN-TS        PIC X(26) VALUE
+               '0001-01-01-00.00.00.000000'.
+       01  WS-RUN-START-TS       PIC X(26).
+       01  WS-RUN-ANO            PIC 9(4).
+       01  WS-RUN-MES            PIC 9(2).
+       01  WS-RUN-DIA            PIC 9(2).
+       01  WS-RUN-DATE-VALID     PIC X     VALUE 'Y'.
+       01  WS-RUNDATE-OVERRIDE   PIC X(8).
+       01  WS-NUMERO-VALIDO      PIC X     VALUE 'Y'.
+       01  WS-REJECT-MOTIVO      PIC X(40).
+       01  WS-REJECT-STATUS      PIC X(2).
+       01  WS-ROWS-REJECTED      PIC 9(10) VALUE 0.
+       01  WS-RESTART-SWITCH     PIC X     VALUE 'N'.
+       01  WS-RESTART-NUMERO     PIC S9(10) VALUE -1.
+       01  WS-ROWS-WRITTEN       PIC 9(10) VALUE 0.
+       01  WS-COMMIT-INTERVAL    PIC 9(5)  VALUE 500.
+       01  WS-ROWS-SINCE-CKPT    PIC 9(5)  VALUE 0.
+       01  WS-CONTROL-SUM        PIC 9(15) VALUE 0.
+       01  WS-SOURCE-TABLE       PIC X(30) VALUE 'compras.numeros'.
+       01  WS-EXTRACT-TS         PIC X(26).
+       01  WS-RUN-ID             PIC X(10).
+
+       01  WS-FETCH-ARRAY-SIZE   PIC S9(4) COMP VALUE 100.
+       01  WS-ROWS-RETURNED      PIC S9(9) COMP.
+       01  WS-ARRAY-IDX          PIC S9(4) COMP.
+       01  WS-NUMERO-ARR.
+           05  WS-NUMERO-TAB     PIC 9(10) OCCURS 100 TIMES.
+
+       01  WS-SAIDA-DATED-NAME   PIC X(60).
+       01  WS-SAIDA-DATED-STATUS PIC X(2).
+       01  WS-OUTPUT-DIR         PIC X(30).
+       01  WS-RETENTION-DAYS     PIC 9(3)  VALUE 14.
+       01  WS-RUN-YYYYMMDD       PIC 9(8).
+       01  WS-PURGE-YYYYMMDD     PIC 9(8).
+       01  WS-RUN-DAY-NUM        PIC S9(9) COMP.
+       01  WS-PURGE-DAY-NUM      PIC S9(9) COMP.
+       01  WS-PURGE-FILENAME     PIC X(60).
+       01  WS-DELETE-RC          PIC S9(9) COMP.
+       01  WS-FINAL-SQLCODE      PIC S9(9) COMP.
+
+       COPY SAIDAREC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-RUN-OPTIONS
+           PERFORM CONNECT-DB
+           PERFORM SET-RUN-IDENTIFIERS
+           PERFORM LOAD-CHECKPOINT
+           IF WS-DRYRUN-SWITCH = 'Y'
+               PERFORM DRY-RUN-COUNT
+           ELSE
+               PERFORM FETCH-RECORDS
+               PERFORM PURGE-OLD-DATED-COPIES
+           END-IF
+           MOVE SQLCODE TO WS-FINAL-SQLCODE
+           PERFORM SET-RUN-END-TS
+           PERFORM DISCONNECT-DB
+           PERFORM WRITE-RUN-HISTORY
+           STOP RUN.
+
+       SET-RUN-END-TS.
+           EXEC SQL
+               VALUES (CURRENT TIMESTAMP) INTO :WS-RUN-END-TS
+           END-EXEC.
+
+       ABORT-RUN.
+           MOVE 1 TO RETURN-CODE
+           MOVE SQLCODE TO WS-FINAL-SQLCODE
+           PERFORM SET-RUN-END-TS
+           PERFORM DISCONNECT-DB
+           PERFORM WRITE-RUN-HISTORY
+           STOP RUN.
+
+       WRITE-RUN-HISTORY.
+           MOVE WS-RUN-START-TS TO RH-START-TS
+           MOVE WS-RUN-END-TS TO RH-END-TS
+           MOVE WS-ROWS-WRITTEN TO RH-ROWS-WRITTEN
+           MOVE WS-ROWS-REJECTED TO RH-ROWS-REJECTED
+           MOVE WS-FINAL-SQLCODE TO RH-SQLCODE
+           MOVE RETURN-CODE TO RH-RETURN-CODE
+           MOVE WS-EXTRACT-MODE TO RH-EXTRACT-MODE
+           MOVE WS-LAST-RUN-TS TO RH-WATERMARK-USED
+           OPEN EXTEND RUNHIST-FILE
+           IF WS-RUNHIST-STATUS NOT = '00'
+               OPEN OUTPUT RUNHIST-FILE
+           END-IF
+           WRITE RUNHIST-RECORD
+           CLOSE RUNHIST-FILE.
+
+       READ-RUN-OPTIONS.
+           MOVE 'GERSAIDA_RESTART' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-RESTART-SWITCH FROM ENVIRONMENT-VALUE
+           IF WS-RESTART-SWITCH NOT = 'Y'
+               MOVE 'N' TO WS-RESTART-SWITCH
+           END-IF
+
+           MOVE 'GERSAIDA_CONN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT DB-CONNECTION FROM ENVIRONMENT-VALUE
+           IF DB-CONNECTION = SPACE
+               MOVE 'compras' TO DB-CONNECTION
+           END-IF
+
+           MOVE 'GERSAIDA_DRYRUN' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-DRYRUN-SWITCH FROM ENVIRONMENT-VALUE
+           IF WS-DRYRUN-SWITCH NOT = 'Y'
+               MOVE 'N' TO WS-DRYRUN-SWITCH
+           END-IF
+
+           MOVE 'GERSAIDA_MODE' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-EXTRACT-MODE FROM ENVIRONMENT-VALUE
+           IF WS-EXTRACT-MODE NOT = 'INCR'
+               MOVE 'FULL' TO WS-EXTRACT-MODE
+           END-IF
+
+           MOVE 'GERSAIDA_CSV' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-CSV-SWITCH FROM ENVIRONMENT-VALUE
+           IF WS-CSV-SWITCH NOT = 'Y'
+               MOVE 'N' TO WS-CSV-SWITCH
+           END-IF
+
+           MOVE 'GERSAIDA_OUTDIR' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-OUTPUT-DIR FROM ENVIRONMENT-VALUE
+
+           MOVE 'GERSAIDA_RUNDATE' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-RUNDATE-OVERRIDE FROM ENVIRONMENT-VALUE
+
+           IF WS-EXTRACT-MODE = 'INCR'
+               PERFORM LOAD-LAST-RUN-TS
+           END-IF.
+
+       LOAD-LAST-RUN-TS.
+           OPEN INPUT LASTRUN-FILE
+           IF WS-LASTRUN-STATUS = '00'
+               READ LASTRUN-FILE
+               IF WS-LASTRUN-STATUS = '00'
+                   MOVE LASTRUN-RECORD TO WS-LAST-RUN-TS
+               END-IF
+               CLOSE LASTRUN-FILE
+           END-IF.
+
+       SAVE-LAST-RUN-TS.
+           MOVE WS-RUN-START-TS TO LASTRUN-RECORD
+           OPEN OUTPUT LASTRUN-FILE
+           WRITE LASTRUN-RECORD
+           CLOSE LASTRUN-FILE.
+
+       DRY-RUN-COUNT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DRYRUN-COUNT
+               FROM numeros
+               WHERE numero > :WS-RESTART-NUMERO
+                 AND dt_atualizacao > :WS-LAST-RUN-TS
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro no dry-run, SQLCODE: ' SQLCODE
+               MOVE 'DRY-RUN-COUNT' TO WS-ERR-PARAGRAPH
+               PERFORM WRITE-ERROR-LOG
+               PERFORM ABORT-RUN
+           ELSE
+               DISPLAY 'Dry-run: ' WS-DRYRUN-COUNT ' linhas em numeros'
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN INPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS = '00'
+                   READ CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-STATUS = '00'
+                       MOVE CKPT-LAST-NUMERO TO WS-RESTART-NUMERO
+                       MOVE CKPT-ROWS-WRITTEN TO WS-ROWS-WRITTEN
+                       MOVE CKPT-CONTROL-SUM TO WS-CONTROL-SUM
+                       MOVE CKPT-ROWS-REJECTED TO WS-ROWS-REJECTED
+                   END-IF
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       CONNECT-DB.
+           EXEC SQL
+               CONNECT TO :DB-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao conectar, SQLCODE: ' SQLCODE
+               MOVE 'CONNECT-DB' TO WS-ERR-PARAGRAPH
+               PERFORM WRITE-ERROR-LOG
+               PERFORM ABORT-RUN
+           END-IF
+           EXEC SQL
+               VALUES (CURRENT TIMESTAMP) INTO :WS-RUN-START-TS
+           END-EXEC.
+
+       SET-RUN-IDENTIFIERS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO WS-EXTRACT-TS
+           MOVE WS-CURRENT-TIMESTAMP(3:10) TO WS-RUN-ID
+           MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-RUN-YYYYMMDD
+           IF WS-OUTPUT-DIR = SPACE
+               STRING 'saida_' DELIMITED BY SIZE
+                      WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-SAIDA-DATED-NAME
+           ELSE
+               STRING FUNCTION TRIM(WS-OUTPUT-DIR) DELIMITED BY SIZE
+                      'saida_' DELIMITED BY SIZE
+                      WS-RUN-YYYYMMDD DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-SAIDA-DATED-NAME
+           END-IF.
+
+       FETCH-RECORDS.
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN EXTEND SAIDA-FILE
+               OPEN EXTEND SAIDA-DATED-FILE
+               OPEN EXTEND REJECT-FILE
+               IF WS-CSV-SWITCH = 'Y'
+                   OPEN EXTEND CSV-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT SAIDA-FILE
+               OPEN OUTPUT SAIDA-DATED-FILE
+               OPEN OUTPUT REJECT-FILE
+               MOVE 0 TO WS-ROWS-WRITTEN
+               MOVE 0 TO WS-CONTROL-SUM
+               PERFORM WRITE-HEADER-RECORD
+               IF WS-CSV-SWITCH = 'Y'
+                   OPEN OUTPUT CSV-FILE
+                   PERFORM WRITE-CSV-HEADER
+               END-IF
+           END-IF
+           EXEC SQL
+               DECLARE CURSOR1 CURSOR WITH HOLD WITH ROWSET POSITIONING
+                  FOR
+               SELECT numero FROM numeros
+               WHERE numero > :WS-RESTART-NUMERO
+                 AND dt_atualizacao > :WS-LAST-RUN-TS
+               ORDER BY numero
+           END-EXEC
+           EXEC SQL
+               OPEN CURSOR1
+           END-EXEC
+           PERFORM UNTIL EOF = 'Y'
+               EXEC SQL
+                   FETCH CURSOR1 FOR :WS-FETCH-ARRAY-SIZE ROWS
+                       INTO :WS-NUMERO-TAB
+               END-EXEC
+               IF SQLCODE = 0 OR SQLCODE = 100
+                   MOVE SQLERRD(3) TO WS-ROWS-RETURNED
+                   IF WS-ROWS-RETURNED > 0
+                       PERFORM PROCESS-FETCHED-BLOCK
+                   END-IF
+                   IF SQLCODE = 100
+                       MOVE 'Y' TO EOF
+                   END-IF
+               ELSE
+                   DISPLAY 'Erro ao buscar dados, SQLCODE: ' SQLCODE
+                   MOVE 'FETCH-RECORDS' TO WS-ERR-PARAGRAPH
+                   PERFORM WRITE-ERROR-LOG
+                   PERFORM CLOSE-CURSOR
+                   PERFORM ABORT-RUN
+               END-IF
+           END-PERFORM
+           PERFORM WRITE-TRAILER-RECORD
+           PERFORM CHECKPOINT-PROGRESS
+           PERFORM CLOSE-CURSOR
+           CLOSE SAIDA-FILE
+           CLOSE SAIDA-DATED-FILE
+           CLOSE REJECT-FILE
+           IF WS-CSV-SWITCH = 'Y'
+               CLOSE CSV-FILE
+           END-IF
+           PERFORM SAVE-LAST-RUN-TS.
+
+       PROCESS-FETCHED-BLOCK.
+           PERFORM VARYING WS-ARRAY-IDX FROM 1 BY 1
+                   UNTIL WS-ARRAY-IDX > WS-ROWS-RETURNED
+               MOVE WS-NUMERO-TAB(WS-ARRAY-IDX) TO WS-NUMERO
+               PERFORM PROCESS-ONE-FETCHED-ROW
+           END-PERFORM.
+
+       PROCESS-ONE-FETCHED-ROW.
+           CALL 'ValidaNumeroSaida' USING WS-NUMERO
+               WS-NUMERO-VALIDO WS-REJECT-MOTIVO
+           IF WS-NUMERO-VALIDO = 'Y'
+               MOVE WS-NUMERO TO WS-SD-NUMERO
+               MOVE WS-EXTRACT-TS TO WS-SD-EXTRACT-TS
+               MOVE WS-RUN-ID TO WS-SD-RUN-ID
+               MOVE WS-SAIDA-DETAIL TO SAIDA-RECORD
+               WRITE SAIDA-RECORD
+               WRITE SAIDA-DATED-RECORD FROM SAIDA-RECORD
+               IF WS-CSV-SWITCH = 'Y'
+                   PERFORM WRITE-CSV-DETAIL
+               END-IF
+               ADD 1 TO WS-ROWS-WRITTEN
+               ADD WS-NUMERO TO WS-CONTROL-SUM
+           ELSE
+               ADD 1 TO WS-ROWS-REJECTED
+               MOVE WS-NUMERO TO REJ-NUMERO
+               MOVE WS-REJECT-MOTIVO TO REJ-MOTIVO
+               MOVE WS-EXTRACT-TS TO REJ-EXTRACT-TS
+               WRITE REJECT-RECORD
+               DISPLAY 'NUMERO rejeitado pela validacao: '
+                       WS-NUMERO ' - ' WS-REJECT-MOTIVO
+           END-IF
+           ADD 1 TO WS-ROWS-SINCE-CKPT
+           MOVE WS-NUMERO TO WS-RESTART-NUMERO
+           IF WS-ROWS-SINCE-CKPT >= WS-COMMIT-INTERVAL
+               PERFORM CHECKPOINT-PROGRESS
+           END-IF.
+
+       WRITE-CSV-HEADER.
+           MOVE SPACE TO CSV-RECORD
+           STRING 'NUMERO_SAIDA' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'EXTRACAO_TS' DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  'RUN_ID' DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       WRITE-CSV-DETAIL.
+           MOVE SPACE TO CSV-RECORD
+           STRING WS-SD-NUMERO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SD-EXTRACT-TS DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SD-RUN-ID DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       WRITE-HEADER-RECORD.
+           IF WS-RUNDATE-OVERRIDE = SPACE
+               MOVE WS-CURRENT-TIMESTAMP(1:8) TO WS-SH-RUN-DATE
+               MOVE WS-CURRENT-TIMESTAMP(1:4) TO WS-RUN-ANO
+               MOVE WS-CURRENT-TIMESTAMP(5:2) TO WS-RUN-MES
+               MOVE WS-CURRENT-TIMESTAMP(7:2) TO WS-RUN-DIA
+           ELSE
+               MOVE WS-RUNDATE-OVERRIDE TO WS-SH-RUN-DATE
+               MOVE WS-RUNDATE-OVERRIDE(1:4) TO WS-RUN-ANO
+               MOVE WS-RUNDATE-OVERRIDE(5:2) TO WS-RUN-MES
+               MOVE WS-RUNDATE-OVERRIDE(7:2) TO WS-RUN-DIA
+           END-IF
+           MOVE WS-SOURCE-TABLE TO WS-SH-SOURCE-TABLE
+           CALL 'ValidaDataFiscal' USING WS-RUN-ANO WS-RUN-MES
+               WS-RUN-DIA WS-RUN-DATE-VALID
+           IF WS-RUN-DATE-VALID NOT = 'Y'
+               DISPLAY 'Data de execucao invalida: '
+                       WS-SH-RUN-DATE
+               MOVE 'WRITE-HEADER-RECORD' TO WS-ERR-PARAGRAPH
+               PERFORM WRITE-ERROR-LOG
+               PERFORM ABORT-RUN
+           END-IF
+           MOVE WS-EXTRACT-TS TO WS-SH-EXTRACT-TS
+           MOVE WS-RUN-ID TO WS-SH-RUN-ID
+           MOVE WS-SAIDA-HEADER TO SAIDA-RECORD
+           WRITE SAIDA-RECORD
+           WRITE SAIDA-DATED-RECORD FROM SAIDA-RECORD.
+
+       WRITE-TRAILER-RECORD.
+           MOVE WS-ROWS-WRITTEN TO WS-ST-ROW-COUNT
+           MOVE WS-CONTROL-SUM TO WS-ST-CONTROL-SUM
+           MOVE WS-EXTRACT-TS TO WS-ST-EXTRACT-TS
+           MOVE WS-RUN-ID TO WS-ST-RUN-ID
+           MOVE WS-SAIDA-TRAILER TO SAIDA-RECORD
+           WRITE SAIDA-RECORD
+           WRITE SAIDA-DATED-RECORD FROM SAIDA-RECORD.
+
+       CHECKPOINT-PROGRESS.
+           EXEC SQL
+               COMMIT
+           END-EXEC
+           MOVE WS-RESTART-NUMERO TO CKPT-LAST-NUMERO
+           MOVE WS-ROWS-WRITTEN TO CKPT-ROWS-WRITTEN
+           MOVE WS-CONTROL-SUM TO CKPT-CONTROL-SUM
+           MOVE WS-ROWS-REJECTED TO CKPT-ROWS-REJECTED
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-ROWS-SINCE-CKPT.
+
+       CLOSE-CURSOR.
+           EXEC SQL
+               CLOSE CURSOR1
+           END-EXEC.
+
+       DISCONNECT-DB.
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
+
+       PURGE-OLD-DATED-COPIES.
+           MOVE FUNCTION INTEGER-OF-DATE(WS-RUN-YYYYMMDD)
+               TO WS-RUN-DAY-NUM
+           COMPUTE WS-PURGE-DAY-NUM =
+               WS-RUN-DAY-NUM - (WS-RETENTION-DAYS + 1)
+           MOVE FUNCTION DATE-OF-INTEGER(WS-PURGE-DAY-NUM)
+               TO WS-PURGE-YYYYMMDD
+           IF WS-OUTPUT-DIR = SPACE
+               STRING 'saida_' DELIMITED BY SIZE
+                      WS-PURGE-YYYYMMDD DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-PURGE-FILENAME
+           ELSE
+               STRING FUNCTION TRIM(WS-OUTPUT-DIR) DELIMITED BY SIZE
+                      'saida_' DELIMITED BY SIZE
+                      WS-PURGE-YYYYMMDD DELIMITED BY SIZE
+                      '.txt' DELIMITED BY SIZE
+                   INTO WS-PURGE-FILENAME
+           END-IF
+           CALL 'CBL_DELETE_FILE' USING WS-PURGE-FILENAME
+               RETURNING WS-DELETE-RC.
+
+       WRITE-ERROR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO ERRLOG-TIMESTAMP
+           MOVE WS-ERR-PARAGRAPH TO ERRLOG-PARAGRAPH
+           MOVE SQLCODE TO ERRLOG-SQLCODE
+           MOVE WS-NUMERO TO ERRLOG-LAST-NUMERO
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = '00'
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
