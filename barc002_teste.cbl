@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                ManutencaoNumeros.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  First version. Interactive list/add/correct/
+      *>             delete transaction against compras.numeros, so
+      *>             ops staff can fix a bad numero value without a
+      *>             special DBA request. Every add/correct/delete is
+      *>             appended to a change log. Reuses ValidaNumeroSaida
+      *>             (the same routine GerarArquivoSaida calls on its
+      *>             way out) so a numero entered here is held to the
+      *>             same rule as one coming off the extract.
+      *> 2026-08-09  LISTAR-NUMEROS treated any non-zero SQLCODE from
+      *>             FETCH CURSOR-LISTA as end-of-cursor, so a DB2
+      *>             error mid-listing (lock timeout, connection drop)
+      *>             was silently reported as a normal end of list.
+      *>             Now distinguishes 0/100/other the same way
+      *>             CONNECT-DB and the other transactions already do.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANGE-LOG-FILE ASSIGN TO 'manutencaonumeros.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHANGELOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHANGE-LOG-FILE.
+       01  CHANGE-LOG-RECORD.
+           05  CL-TIMESTAMP          PIC X(26).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  CL-USUARIO            PIC X(8).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  CL-ACAO               PIC X(10).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  CL-NUMERO-ANTES       PIC 9(10).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  CL-NUMERO-DEPOIS      PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+       01  SQLCODE               PIC S9(9) COMP.
+       01  DB-CONNECTION         PIC X(20) VALUE 'compras'.
+       01  WS-CHANGELOG-STATUS   PIC X(2).
+       01  WS-TIMESTAMP          PIC X(26).
+       01  WS-USUARIO            PIC X(8).
+       01  WS-ENV-NAME           PIC X(30).
+       01  WS-OPCAO              PIC X.
+       01  WS-CONTINUE-SWITCH    PIC X     VALUE 'S'.
+       01  WS-NUMERO             PIC 9(10).
+       01  WS-NUMERO-NOVO        PIC 9(10).
+       01  WS-NUMERO-VALIDO      PIC X     VALUE 'Y'.
+       01  WS-REJECT-MOTIVO      PIC X(40).
+       01  WS-LIST-EOF           PIC X     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-USUARIO
+           PERFORM CONNECT-DB
+           OPEN EXTEND CHANGE-LOG-FILE
+           IF WS-CHANGELOG-STATUS NOT = '00'
+               OPEN OUTPUT CHANGE-LOG-FILE
+           END-IF
+           PERFORM UNTIL WS-CONTINUE-SWITCH NOT = 'S'
+               PERFORM SHOW-MENU
+               PERFORM PROCESS-OPCAO
+           END-PERFORM
+           CLOSE CHANGE-LOG-FILE
+           PERFORM DISCONNECT-DB
+           STOP RUN.
+
+       LOAD-USUARIO.
+           MOVE 'USER' TO WS-ENV-NAME
+           DISPLAY WS-ENV-NAME UPON ENVIRONMENT-NAME
+           ACCEPT WS-USUARIO FROM ENVIRONMENT-VALUE
+           IF WS-USUARIO = SPACE
+               MOVE 'DESCONH.' TO WS-USUARIO
+           END-IF.
+
+       CONNECT-DB.
+           EXEC SQL
+               CONNECT TO :DB-CONNECTION
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao conectar, SQLCODE: ' SQLCODE
+               STOP RUN
+           END-IF.
+
+       SHOW-MENU.
+           DISPLAY '========================================'
+           DISPLAY 'Manutencao de compras.numeros'
+           DISPLAY '1 - Listar'
+           DISPLAY '2 - Incluir'
+           DISPLAY '3 - Corrigir'
+           DISPLAY '4 - Excluir'
+           DISPLAY '5 - Sair'
+           DISPLAY 'Opcao: '
+           ACCEPT WS-OPCAO.
+
+       PROCESS-OPCAO.
+           EVALUATE WS-OPCAO
+               WHEN '1'
+                   PERFORM LISTAR-NUMEROS
+               WHEN '2'
+                   PERFORM INCLUIR-NUMERO
+               WHEN '3'
+                   PERFORM CORRIGIR-NUMERO
+               WHEN '4'
+                   PERFORM EXCLUIR-NUMERO
+               WHEN '5'
+                   MOVE 'N' TO WS-CONTINUE-SWITCH
+               WHEN OTHER
+                   DISPLAY 'Opcao invalida.'
+           END-EVALUATE.
+
+       LISTAR-NUMEROS.
+           MOVE 'N' TO WS-LIST-EOF
+           EXEC SQL
+               DECLARE CURSOR-LISTA CURSOR FOR
+               SELECT numero FROM numeros ORDER BY numero
+           END-EXEC
+           EXEC SQL
+               OPEN CURSOR-LISTA
+           END-EXEC
+           PERFORM UNTIL WS-LIST-EOF = 'Y'
+               EXEC SQL
+                   FETCH CURSOR-LISTA INTO :WS-NUMERO
+               END-EXEC
+               EVALUATE SQLCODE
+                   WHEN 0
+                       DISPLAY WS-NUMERO
+                   WHEN 100
+                       MOVE 'Y' TO WS-LIST-EOF
+                   WHEN OTHER
+                       DISPLAY 'Erro ao listar, SQLCODE: ' SQLCODE
+                       MOVE 'Y' TO WS-LIST-EOF
+               END-EVALUATE
+           END-PERFORM
+           EXEC SQL
+               CLOSE CURSOR-LISTA
+           END-EXEC.
+
+       INCLUIR-NUMERO.
+           DISPLAY 'Numero a incluir: '
+           ACCEPT WS-NUMERO-NOVO
+           CALL 'ValidaNumeroSaida' USING WS-NUMERO-NOVO
+               WS-NUMERO-VALIDO WS-REJECT-MOTIVO
+           IF WS-NUMERO-VALIDO NOT = 'Y'
+               DISPLAY 'Numero rejeitado: ' WS-REJECT-MOTIVO
+           ELSE
+               EXEC SQL
+                   INSERT INTO numeros (numero)
+                   VALUES (:WS-NUMERO-NOVO)
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY 'Erro ao incluir, SQLCODE: ' SQLCODE
+               ELSE
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   MOVE 'INCLUIR' TO CL-ACAO
+                   MOVE 0 TO WS-NUMERO
+                   PERFORM GRAVA-LOG
+               END-IF
+           END-IF.
+
+       CORRIGIR-NUMERO.
+           DISPLAY 'Numero a corrigir: '
+           ACCEPT WS-NUMERO
+           DISPLAY 'Novo valor: '
+           ACCEPT WS-NUMERO-NOVO
+           CALL 'ValidaNumeroSaida' USING WS-NUMERO-NOVO
+               WS-NUMERO-VALIDO WS-REJECT-MOTIVO
+           IF WS-NUMERO-VALIDO NOT = 'Y'
+               DISPLAY 'Numero rejeitado: ' WS-REJECT-MOTIVO
+           ELSE
+               EXEC SQL
+                   UPDATE numeros SET numero = :WS-NUMERO-NOVO
+                   WHERE numero = :WS-NUMERO
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   DISPLAY 'Erro ao corrigir, SQLCODE: ' SQLCODE
+               ELSE
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   MOVE 'CORRIGIR' TO CL-ACAO
+                   PERFORM GRAVA-LOG
+               END-IF
+           END-IF.
+
+       EXCLUIR-NUMERO.
+           DISPLAY 'Numero a excluir: '
+           ACCEPT WS-NUMERO
+           EXEC SQL
+               DELETE FROM numeros WHERE numero = :WS-NUMERO
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY 'Erro ao excluir, SQLCODE: ' SQLCODE
+           ELSE
+               EXEC SQL
+                   COMMIT
+               END-EXEC
+               MOVE 'EXCLUIR' TO CL-ACAO
+               MOVE 0 TO WS-NUMERO-NOVO
+               PERFORM GRAVA-LOG
+           END-IF.
+
+       GRAVA-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP TO CL-TIMESTAMP
+           MOVE WS-USUARIO TO CL-USUARIO
+           MOVE WS-NUMERO TO CL-NUMERO-ANTES
+           MOVE WS-NUMERO-NOVO TO CL-NUMERO-DEPOIS
+           WRITE CHANGE-LOG-RECORD.
+
+       DISCONNECT-DB.
+           EXEC SQL
+               DISCONNECT CURRENT
+           END-EXEC.
