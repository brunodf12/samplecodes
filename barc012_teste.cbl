@@ -1,18 +1,101 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SumNumbers.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-   01 WS-NUMBER PIC 9(3) OCCURS 10 TIMES.
-   01 WS-SUM PIC 9(5) VALUE 0.
-   01 WS-I PIC 9(2).
-
-PROCEDURE DIVISION.
-    PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 10
-       DISPLAY "Enter number " WS-I ": " WITH NO ADVANCING
-       ACCEPT WS-NUMBER(WS-I)
-       ADD WS-NUMBER(WS-I) TO WS-SUM
-    END-PERFORM.
-
-    DISPLAY "Sum of numbers: " WS-SUM.
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TotalControleSaida.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Rewritten from the old standalone SumNumbers
+      *>             (exactly 10 keyboard-entered values) into a
+      *>             batch control-total utility over saida.txt: it
+      *>             reads the detail (NUMERO-SAIDA) rows in batches
+      *>             of up to 10, keeping the original OCCURS 10
+      *>             array and subtotal idea, and accumulates a
+      *>             grand total and row count across however many
+      *>             rows the extract actually produced.
+      *> 2026-08-08  Switched to the shared SAIDAREC copybook for the
+      *>             detail layout instead of a local redefinition, so
+      *>             this program stays in step with GerarArquivoSaida.
+      *> 2026-08-09  Widened WS-BATCH-NUMBER from PIC 9(3) to PIC 9(10)
+      *>             to match WS-SD-NUMERO - the old 3-digit picture
+      *>             was a leftover from SumNumbers' keyboard-entered
+      *>             values and was silently truncating every real
+      *>             NUMERO-SAIDA of 1000 or more before it ever hit
+      *>             the subtotal.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  EOF                   PIC X     VALUE 'N'.
+       01  WS-SAIDA-STATUS       PIC X(2).
+
+       COPY SAIDAREC.
+
+       01  WS-BATCH-NUMBER       PIC 9(10) OCCURS 10 TIMES.
+       01  WS-BATCH-COUNT        PIC 9(2)  VALUE 0.
+       01  WS-SUBTOTAL           PIC 9(12) VALUE 0.
+       01  WS-GRAND-TOTAL        PIC 9(15) VALUE 0.
+       01  WS-ROW-COUNT          PIC 9(10) VALUE 0.
+       01  WS-I                  PIC 9(2).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           OPEN INPUT SAIDA-FILE
+           PERFORM UNTIL EOF = 'Y'
+               PERFORM FILL-BATCH
+               IF WS-BATCH-COUNT > 0
+                   PERFORM PRINT-SUBTOTAL
+               END-IF
+           END-PERFORM
+           CLOSE SAIDA-FILE
+           PERFORM PRINT-GRAND-TOTAL
+           STOP RUN.
+
+       FILL-BATCH.
+           MOVE 0 TO WS-BATCH-COUNT
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > 10 OR EOF = 'Y'
+               READ SAIDA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       MOVE SAIDA-RECORD TO WS-SAIDA-DETAIL
+                       IF WS-SD-TYPE = 'D'
+                           ADD 1 TO WS-BATCH-COUNT
+                           MOVE WS-SD-NUMERO TO
+                               WS-BATCH-NUMBER(WS-BATCH-COUNT)
+                       ELSE
+                           SUBTRACT 1 FROM WS-I
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       PRINT-SUBTOTAL.
+           MOVE 0 TO WS-SUBTOTAL
+           PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-BATCH-COUNT
+               ADD WS-BATCH-NUMBER(WS-I) TO WS-SUBTOTAL
+               ADD 1 TO WS-ROW-COUNT
+           END-PERFORM
+           ADD WS-SUBTOTAL TO WS-GRAND-TOTAL
+           DISPLAY 'Subtotal do lote (' WS-BATCH-COUNT
+                   ' linhas): ' WS-SUBTOTAL.
+
+       PRINT-GRAND-TOTAL.
+           DISPLAY '========================================'
+           DISPLAY 'Total de controle - saida.txt'
+           DISPLAY 'Linhas processadas : ' WS-ROW-COUNT
+           DISPLAY 'Total geral         : ' WS-GRAND-TOTAL
+           DISPLAY '========================================'.
