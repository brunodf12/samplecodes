@@ -1,63 +1,218 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calculadora.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Numero1           PIC 9(5).
-       01 Numero2           PIC 9(5).
-       01 Resultado         PIC 9(5).
-       01 Operacao          PIC X(1).
-      *> Para o detalhamento, acesse:
-
-21.12.16 - Site do TST - MS 3000
-
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
-
-       PROCEDURE DIVISION.
-       Display "Bem-vindo � Calculadora COBOL!".
-       Display "Digite o primeiro n�mero: ".
-       Accept Numero1.
-      *> Para o detalhamento, acesse:
-
-21.12.16 - Site do TST - MS 3000
-
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
-
-       Display "Digite o operador (+, -, *, /): ".
-       Accept Operacao.
-      *> Para o detalhamento, acesse:
 
-21.12.16 - Site do TST - MS 3000
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Calculo now rejects a zero divisor and an
+      *>             unrecognized operator instead of abending or
+      *>             leaving Resultado unchanged - the operator is
+      *>             re-prompted until a valid calculation is given.
+      *> 2026-08-08  Numero1, Numero2 and Resultado widened to
+      *>             PIC S9(7)V99 so negative adjustments and cents
+      *>             can be keyed in, not just whole positive values.
+      *> 2026-08-08  MAIN is now a session loop so several
+      *>             calculations can be run without relaunching the
+      *>             program, and every calculation performed is
+      *>             appended to a calculation tape file.
+      *> 2026-08-09  Added a CALCULADORA_BATCH=Y non-interactive mode:
+      *>             a batch of operator/numero1/numero2 requests is
+      *>             read from calculadora.in and a matching batch of
+      *>             results (or rejection reasons) is written to
+      *>             calculadora.out, so a whole batch of purchasing
+      *>             rechecks can run unattended instead of one
+      *>             keystroke session at a time.
+      *> 2026-08-09  REQ-NUMERO1/REQ-NUMERO2 were PIC -(7)9.99 (the
+      *>             same numeric-edited layout as the tape/result log
+      *>             fields), which forces calculadora.in's external
+      *>             producer to place the floating sign and decimal
+      *>             point at exact byte offsets instead of supplying a
+      *>             plain signed/implied-decimal value. Changed to
+      *>             PIC S9(7)V99 to match Numero1/Numero2 directly.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAPE-FILE ASSIGN TO 'calculadora.tape'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAPE-STATUS.
+
+           SELECT REQUEST-FILE ASSIGN TO 'calculadora.in'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQUEST-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO 'calculadora.out'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
 
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
-
-       Display "Digite o segundo n�mero: ".
-       Accept Numero2.
-      *> Para o detalhamento, acesse:
-
-21.12.16 - Site do TST - MS 3000
-
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
-
-       Perform Calculo.
-      *> Para o detalhamento, acesse:
-
-21.12.16 - Site do TST - MS 3000
-
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
-
-       Display "O resultado �: " Resultado.
-      *> Para o detalhamento, acesse:
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TAPE-FILE.
+       01  TAPE-RECORD.
+           05  TAPE-TIMESTAMP        PIC X(26).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  TAPE-OPERACAO         PIC X(1).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  TAPE-NUMERO1          PIC -(7)9.99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  TAPE-NUMERO2          PIC -(7)9.99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  TAPE-RESULTADO        PIC -(7)9.99.
+
+       FD  REQUEST-FILE.
+       01  REQUEST-RECORD.
+           05  REQ-OPERACAO          PIC X(1).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  REQ-NUMERO1           PIC S9(7)V99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  REQ-NUMERO2           PIC S9(7)V99.
+
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05  RES-OPERACAO          PIC X(1).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  RES-NUMERO1           PIC -(7)9.99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  RES-NUMERO2           PIC -(7)9.99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  RES-RESULTADO         PIC -(7)9.99.
+           05  FILLER                PIC X     VALUE SPACE.
+           05  RES-STATUS            PIC X(4).
+           05  FILLER                PIC X     VALUE SPACE.
+           05  RES-MOTIVO            PIC X(30).
 
-21.12.16 - Site do TST - MS 3000
+       WORKING-STORAGE SECTION.
+       01  Numero1               PIC S9(7)V99.
+       01  Numero2               PIC S9(7)V99.
+       01  Resultado             PIC S9(7)V99.
+       01  Operacao              PIC X(1).
+       01  WS-TAPE-STATUS        PIC X(2).
+       01  WS-REQUEST-STATUS     PIC X(2).
+       01  WS-RESULT-STATUS      PIC X(2).
+       01  WS-TIMESTAMP          PIC X(26).
+       01  WS-CONTINUE-SWITCH    PIC X     VALUE 'S'.
+       01  WS-BATCH-SWITCH       PIC X     VALUE 'N'.
+       01  WS-ENV-NAME           PIC X(30).
+       01  WS-BATCH-EOF          PIC X     VALUE 'N'.
+       01  WS-CALC-VALID         PIC X     VALUE 'Y'.
+       01  WS-CALC-MOTIVO        PIC X(30).
 
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           Perform Read-Run-Options.
+           If WS-BATCH-SWITCH = 'Y' Then
+               Perform Batch-Mode
+           Else
+               Display "Bem-vindo a Calculadora COBOL!"
+               Open Extend Tape-File
+               If WS-TAPE-STATUS NOT = "00"
+                   Open Output Tape-File
+               End-If
+               Perform Until WS-CONTINUE-SWITCH NOT = 'S'
+                   Perform One-Calculation
+                   Display "Outra operacao? (S/N): "
+                   Accept WS-CONTINUE-SWITCH
+               End-Perform
+               Close Tape-File
+           End-If.
+           STOP RUN.
+
+       Read-Run-Options.
+           Move 'CALCULADORA_BATCH' To WS-ENV-NAME.
+           Display WS-ENV-NAME Upon Environment-Name.
+           Accept WS-BATCH-SWITCH From Environment-Value.
+           If WS-BATCH-SWITCH NOT = 'Y'
+               Move 'N' To WS-BATCH-SWITCH
+           End-If.
 
-       STOP RUN.
-      *> Para o detalhamento, acesse:
+       Batch-Mode.
+           Open Input Request-File.
+           Open Output Result-File.
+           Open Extend Tape-File.
+           If WS-TAPE-STATUS NOT = "00"
+               Open Output Tape-File
+           End-If.
+           Perform Until WS-BATCH-EOF = 'Y'
+               Read Request-File
+                   At End
+                       Move 'Y' To WS-BATCH-EOF
+                   Not At End
+                       Perform Process-Batch-Request
+               End-Read
+           End-Perform.
+           Close Request-File.
+           Close Result-File.
+           Close Tape-File.
+
+       Process-Batch-Request.
+           Move REQ-OPERACAO To Operacao.
+           Move REQ-NUMERO1 To Numero1.
+           Move REQ-NUMERO2 To Numero2.
+           Move 'Y' To WS-CALC-VALID.
+           Move Space To WS-CALC-MOTIVO.
+           Evaluate True
+               When Operacao NOT = "+" AND Operacao NOT = "-" AND
+                    Operacao NOT = "*" AND Operacao NOT = "/"
+                   Move 'N' To WS-CALC-VALID
+                   Move 'Operador invalido' To WS-CALC-MOTIVO
+               When Operacao = "/" AND Numero2 = 0
+                   Move 'N' To WS-CALC-VALID
+                   Move 'Divisao por zero' To WS-CALC-MOTIVO
+           End-Evaluate.
+           If WS-CALC-VALID = 'Y' Then
+               Perform Calculo-Sem-Reprompt
+               Perform Grava-Tape
+           Else
+               Move 0 To Resultado
+           End-If.
+           Perform Grava-Result.
 
-21.12.16 - Site do TST - MS 3000
+       Calculo-Sem-Reprompt.
+           If Operacao = "+" Then
+               Add Numero1 to Numero2 Giving Resultado
+           Else If Operacao = "-" Then
+               Subtract Numero2 from Numero1 Giving Resultado
+           Else If Operacao = "*" Then
+               Multiply Numero1 by Numero2 Giving Resultado
+           Else
+               Divide Numero1 by Numero2 Giving Resultado
+           End-If.
 
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
+       Grava-Result.
+           Move Operacao To RES-OPERACAO.
+           Move Numero1 To RES-NUMERO1.
+           Move Numero2 To RES-NUMERO2.
+           Move Resultado To RES-RESULTADO.
+           If WS-CALC-VALID = 'Y' Then
+               Move 'OK' To RES-STATUS
+               Move Space To RES-MOTIVO
+           Else
+               Move 'REJ' To RES-STATUS
+               Move WS-CALC-MOTIVO To RES-MOTIVO
+           End-If.
+           Write RESULT-RECORD.
+
+       One-Calculation.
+           Display "Digite o 1o numero (sinal/decimais, ex: -12.50): ".
+           Accept Numero1.
+           Perform Pedir-Operacao-Valida.
+           Display "Digite o 2o numero (sinal/decimais, ex: -12.50): ".
+           Accept Numero2.
+           Perform Calculo.
+           Display "O resultado e: " Resultado.
+           Perform Grava-Tape.
+
+       Pedir-Operacao-Valida.
+           Display "Digite o operador (+, -, *, /): ".
+           Accept Operacao.
+           If Operacao NOT = "+" AND Operacao NOT = "-" AND
+              Operacao NOT = "*" AND Operacao NOT = "/" Then
+               Display "Operador invalido. Use +, -, * ou /."
+               Perform Pedir-Operacao-Valida
+           End-If.
 
        Calculo.
            If Operacao = "+" Then
@@ -67,11 +222,25 @@
            Else If Operacao = "*" Then
                Multiply Numero1 by Numero2 Giving Resultado
            Else If Operacao = "/" Then
-               Divide Numero1 by Numero2 Giving Resultado
+               If Numero2 = 0 Then
+                   Display "Divisao por zero. Informe outro valor."
+                   Display "Digite o segundo numero: "
+                   Accept Numero2
+                   Perform Calculo
+               Else
+                   Divide Numero1 by Numero2 Giving Resultado
+               End-If
+           Else
+               Display "Operador invalido. Use +, -, * ou /."
+               Perform Pedir-Operacao-Valida
+               Perform Calculo
            End-If.
 
-      *> Para o detalhamento, acesse:
-
-21.12.16 - Site do TST - MS 3000
-
-- Processo: MS 3000 / SP - Relator: Min. Jo�o Oreste Dalaz
\ No newline at end of file
+       Grava-Tape.
+           Move Function Current-Date To WS-TIMESTAMP
+           Move WS-TIMESTAMP To TAPE-TIMESTAMP
+           Move Operacao To TAPE-OPERACAO
+           Move Numero1 To TAPE-NUMERO1
+           Move Numero2 To TAPE-NUMERO2
+           Move Resultado To TAPE-RESULTADO
+           Write TAPE-RECORD.
