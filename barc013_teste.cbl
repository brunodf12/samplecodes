@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                OrdenaDedupSaida.
+
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-09  First version. One downstream consumer needs a
+      *>             numerically sorted, duplicate-free saida.txt and
+      *>             that reordering was being done by hand before
+      *>             hand-off. This reads saida.txt, sorts the detail
+      *>             rows on NUMERO-SAIDA, drops repeats, and writes
+      *>             a clean header/detail/trailer file on the same
+      *>             shared SAIDAREC layout so the consumer gets a
+      *>             ready-to-load file with no manual rework.
+      *> 2026-08-09  Review fix: when saida.txt had no header row to
+      *>             capture (WS-HDR-CAPTURED stayed 'N'), the header
+      *>             WRITE-CLEAN-HEADER built was left with whatever
+      *>             WS-SH-RUN-ID/WS-SH-RUN-DATE happened to already
+      *>             hold, and WRITE-CLEAN-TRAILER copies WS-SH-RUN-ID
+      *>             straight into the trailer's run-id - so a missing
+      *>             header silently produced a clean file with an
+      *>             undefined run-id instead of a visible problem.
+      *>             The fallback branch now fills both with an
+      *>             explicit sentinel.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAIDA-FILE ASSIGN TO 'saida.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAIDA-STATUS.
+
+           SELECT CLEAN-FILE ASSIGN TO 'saida_ordenado.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLEAN-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'ordenadedupsaida.wrk'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SAIDA-FILE.
+       01  SAIDA-RECORD          PIC X(80).
+
+       FD  CLEAN-FILE.
+       01  CLEAN-RECORD          PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SORT-NUMERO           PIC 9(10).
+           05  SORT-EXTRACT-TS       PIC X(26).
+           05  SORT-RUN-ID           PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  EOF                   PIC X     VALUE 'N'.
+       01  WS-SORT-EOF           PIC X     VALUE 'N'.
+       01  WS-SAIDA-STATUS       PIC X(2).
+       01  WS-CLEAN-STATUS       PIC X(2).
+
+       COPY SAIDAREC.
+
+       01  WS-PREV-NUMERO        PIC 9(10) VALUE 0.
+       01  WS-FIRST-ROW-SWITCH   PIC X     VALUE 'Y'.
+       01  WS-ROWS-READ          PIC 9(10) VALUE 0.
+       01  WS-ROWS-WRITTEN       PIC 9(10) VALUE 0.
+       01  WS-DUP-COUNT          PIC 9(10) VALUE 0.
+       01  WS-CONTROL-SUM        PIC 9(15) VALUE 0.
+       01  WS-HDR-CAPTURED       PIC X     VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-NUMERO
+               INPUT PROCEDURE IS SELECT-DETAIL-ROWS
+               OUTPUT PROCEDURE IS WRITE-CLEAN-ROWS
+           PERFORM PRINT-SUMMARY
+           STOP RUN.
+
+       SELECT-DETAIL-ROWS.
+           OPEN INPUT SAIDA-FILE
+           PERFORM UNTIL EOF = 'Y'
+               READ SAIDA-FILE
+                   AT END
+                       MOVE 'Y' TO EOF
+                   NOT AT END
+                       PERFORM RELEASE-IF-DETAIL
+               END-READ
+           END-PERFORM
+           CLOSE SAIDA-FILE.
+
+       RELEASE-IF-DETAIL.
+           MOVE SAIDA-RECORD TO WS-SAIDA-DETAIL
+           EVALUATE WS-SD-TYPE
+               WHEN 'H'
+                   MOVE SAIDA-RECORD TO WS-SAIDA-HEADER
+                   MOVE 'Y' TO WS-HDR-CAPTURED
+               WHEN 'D'
+                   ADD 1 TO WS-ROWS-READ
+                   MOVE WS-SD-NUMERO TO SORT-NUMERO
+                   MOVE WS-SD-EXTRACT-TS TO SORT-EXTRACT-TS
+                   MOVE WS-SD-RUN-ID TO SORT-RUN-ID
+                   RELEASE SORT-RECORD
+           END-EVALUATE.
+
+       WRITE-CLEAN-ROWS.
+           OPEN OUTPUT CLEAN-FILE
+           PERFORM WRITE-CLEAN-HEADER
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK-FILE
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM WRITE-CLEAN-DETAIL-IF-NEW
+               END-RETURN
+           END-PERFORM
+           PERFORM WRITE-CLEAN-TRAILER
+           CLOSE CLEAN-FILE.
+
+       WRITE-CLEAN-HEADER.
+           IF WS-HDR-CAPTURED NOT = 'Y'
+               MOVE 'H' TO WS-SH-TYPE
+               MOVE FUNCTION CURRENT-DATE TO WS-SH-EXTRACT-TS
+               MOVE 'compras.numeros' TO WS-SH-SOURCE-TABLE
+               MOVE 'SEMCABEC' TO WS-SH-RUN-ID
+               MOVE '00000000' TO WS-SH-RUN-DATE
+           END-IF
+           MOVE WS-SAIDA-HEADER TO CLEAN-RECORD
+           WRITE CLEAN-RECORD.
+
+       WRITE-CLEAN-DETAIL-IF-NEW.
+           IF WS-FIRST-ROW-SWITCH = 'N'
+                   AND SORT-NUMERO = WS-PREV-NUMERO
+               ADD 1 TO WS-DUP-COUNT
+           ELSE
+               MOVE 'D' TO WS-SD-TYPE
+               MOVE SORT-NUMERO TO WS-SD-NUMERO
+               MOVE SORT-EXTRACT-TS TO WS-SD-EXTRACT-TS
+               MOVE SORT-RUN-ID TO WS-SD-RUN-ID
+               MOVE WS-SAIDA-DETAIL TO CLEAN-RECORD
+               WRITE CLEAN-RECORD
+               ADD 1 TO WS-ROWS-WRITTEN
+               ADD SORT-NUMERO TO WS-CONTROL-SUM
+           END-IF
+           MOVE 'N' TO WS-FIRST-ROW-SWITCH
+           MOVE SORT-NUMERO TO WS-PREV-NUMERO.
+
+       WRITE-CLEAN-TRAILER.
+           MOVE 'T' TO WS-ST-TYPE
+           MOVE WS-SH-EXTRACT-TS TO WS-ST-EXTRACT-TS
+           MOVE WS-SH-RUN-ID TO WS-ST-RUN-ID
+           MOVE WS-ROWS-WRITTEN TO WS-ST-ROW-COUNT
+           MOVE WS-CONTROL-SUM TO WS-ST-CONTROL-SUM
+           MOVE WS-SAIDA-TRAILER TO CLEAN-RECORD
+           WRITE CLEAN-RECORD.
+
+       PRINT-SUMMARY.
+           DISPLAY '========================================'
+           DISPLAY 'Ordenacao/dedupe - saida_ordenado.txt'
+           DISPLAY 'Linhas lidas de saida.txt   : ' WS-ROWS-READ
+           DISPLAY 'Linhas gravadas (unicas)    : ' WS-ROWS-WRITTEN
+           DISPLAY 'Duplicados removidos        : ' WS-DUP-COUNT
+           DISPLAY '========================================'.
