@@ -1,18 +1,61 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. LeapYearCheck.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ValidaDataFiscal.
 
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-   01 WS-YEAR PIC 9(4).
+      *> Modification history
+      *> ---------------------------------------------------------
+      *> 2026-08-08  Rewritten from the old standalone interactive
+      *>             LeapYearCheck into a shared fiscal-calendar
+      *>             validation routine. Validates a calendar date
+      *>             (including the February-29 leap-year edge case)
+      *>             so every program that needs to stamp or check a
+      *>             run date - starting with GerarArquivoSaida's
+      *>             header record - uses the same date math instead
+      *>             of rolling its own.
 
-PROCEDURE DIVISION.
-    DISPLAY "Enter a year: " WITH NO ADVANCING.
-    ACCEPT WS-YEAR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-IS-LEAP-YEAR       PIC X     VALUE 'N'.
+       01  WS-DAYS-IN-MONTH      PIC 9(2)  VALUE 0.
 
-    IF WS-YEAR MOD 400 = 0 OR (WS-YEAR MOD 4 = 0 AND WS-YEAR MOD 100 NOT = 0)
-       DISPLAY "The year " WS-YEAR " is a leap year."
-    ELSE
-       DISPLAY "The year " WS-YEAR " is not a leap year."
-    END-IF.
+       LINKAGE SECTION.
+       01  LK-ANO                PIC 9(4).
+       01  LK-MES                PIC 9(2).
+       01  LK-DIA                PIC 9(2).
+       01  LK-DATA-VALIDA        PIC X.
 
-    STOP RUN.
+       PROCEDURE DIVISION USING LK-ANO LK-MES LK-DIA LK-DATA-VALIDA.
+       MAIN-LOGIC.
+           MOVE 'Y' TO LK-DATA-VALIDA
+           IF LK-MES < 1 OR LK-MES > 12
+               MOVE 'N' TO LK-DATA-VALIDA
+           ELSE
+               PERFORM DETERMINE-LEAP-YEAR
+               PERFORM DETERMINE-DAYS-IN-MONTH
+               IF LK-DIA < 1 OR LK-DIA > WS-DAYS-IN-MONTH
+                   MOVE 'N' TO LK-DATA-VALIDA
+               END-IF
+           END-IF
+           GOBACK.
+
+       DETERMINE-LEAP-YEAR.
+           IF FUNCTION MOD(LK-ANO 400) = 0 OR
+              (FUNCTION MOD(LK-ANO 4) = 0 AND
+               FUNCTION MOD(LK-ANO 100) NOT = 0)
+               MOVE 'Y' TO WS-IS-LEAP-YEAR
+           ELSE
+               MOVE 'N' TO WS-IS-LEAP-YEAR
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE LK-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF WS-IS-LEAP-YEAR = 'Y'
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
